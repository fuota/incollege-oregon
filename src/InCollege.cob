@@ -26,6 +26,24 @@ ENVIRONMENT DIVISION.
                SELECT JobsFile ASSIGN TO "/workspace/src/Jobs.txt"
                     ORGANIZATION IS LINE SEQUENTIAL.
 
+               SELECT ApplicationsFile ASSIGN TO "/workspace/src/Applications.txt"
+                    ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT SkillsProgressFile ASSIGN TO "/workspace/src/SkillsProgress.txt"
+                    ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT TempAccountsFile ASSIGN TO "/workspace/src/AccountsTmp.txt"
+                    ORGANIZATION IS LINE SEQUENTIAL.
+
+               *> Capacity is a small control/parameter file so a missing file
+               *> (not yet provisioned by an administrator) does not abend the
+               *> program; OPTIONAL lets us fall back to WS-Max-Accounts' default.
+               SELECT OPTIONAL CapacityFile ASSIGN TO "/workspace/src/Capacity.txt"
+                    ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT AuditLogFile ASSIGN TO "/workspace/src/AuditLog.txt"
+                    ORGANIZATION IS LINE SEQUENTIAL.
+
 
 
 DATA DIVISION.
@@ -50,14 +68,14 @@ DATA DIVISION.
                   05 Prof-About                    PIC X(200).
                   05 Prof-Exp-Count                PIC 9.
 
-                  05 Prof-Exp OCCURS 3 TIMES.
+                  05 Prof-Exp OCCURS 9 TIMES.
                       10 Prof-Exp-Title    PIC X(40).
                       10 Prof-Exp-Company  PIC X(40).
                       10 Prof-Exp-Dates    PIC X(30).
                       10 Prof-Exp-Desc     PIC X(100).
 
                   05 Prof-Edu-Count                PIC 9.
-                  05 Prof-Edu OCCURS 3 TIMES.
+                  05 Prof-Edu OCCURS 9 TIMES.
                      10 Prof-Edu-Degree     PIC X(40).
                      10 Prof-Edu-University PIC X(60).
                      10 Prof-Edu-Years      PIC X(20).
@@ -72,13 +90,13 @@ DATA DIVISION.
                    05 T-Prof-GradYear       PIC 9(4).
                    05 T-Prof-About          PIC X(200).
                    05 T-Prof-Exp-Count      PIC 9.
-                   05 T-Prof-Exp OCCURS 3 TIMES.
+                   05 T-Prof-Exp OCCURS 9 TIMES.
                       10 T-Prof-Exp-Title    PIC X(40).
                       10 T-Prof-Exp-Company  PIC X(40).
                       10 T-Prof-Exp-Dates    PIC X(30).
                       10 T-Prof-Exp-Desc     PIC X(100).
                    05 T-Prof-Edu-Count      PIC 9.
-                   05 T-Prof-Edu OCCURS 3 TIMES.
+                   05 T-Prof-Edu OCCURS 9 TIMES.
                       10 T-Prof-Edu-Degree     PIC X(40).
                       10 T-Prof-Edu-University PIC X(60).
                       10 T-Prof-Edu-Years      PIC X(20).
@@ -94,6 +112,23 @@ DATA DIVISION.
            FD JobsFile.
                    01 Job-Record PIC X(550).
 
+           FD ApplicationsFile.
+                   01 Application-Record PIC X(200).
+
+           FD SkillsProgressFile.
+                   01 Skills-Record-Line PIC X(150).
+
+           FD TempAccountsFile.
+               01 Temp-Account-Record.
+                   05 Temp-Account-Username PIC X(50).
+                   05 Temp-Account-Password PIC X(50).
+
+           FD CapacityFile.
+                   01 Capacity-Record PIC X(6).
+
+           FD AuditLogFile.
+                   01 Audit-Log-Line PIC X(250).
+
        WORKING-STORAGE SECTION.
            01 Message-Text PIC X(300).
            01 Account-Username-Input PIC X(50).
@@ -102,7 +137,7 @@ DATA DIVISION.
            01 Username-Exists PIC X VALUE 'N'.
            01 Password-Valid PIC X VALUE 'N'.
            01 PW-Length PIC 9(2).
-           01 IDX PIC 9(2).
+           01 IDX PIC 9(6).
            01 CHAR-ORD PIC 9(3).
            01 Upper-Flag PIC 9 VALUE 0.
            01 Digit-Flag PIC 9 VALUE 0.
@@ -133,19 +168,19 @@ DATA DIVISION.
 
            *>     * Experience arrays
            01 WS-Exp-Count                 PIC 9 VALUE 0.
-           01 WS-Exp-Titles     OCCURS 3 TIMES PIC X(40).
-           01 WS-Exp-Companies  OCCURS 3 TIMES PIC X(40).
-           01 WS-Exp-Dates      OCCURS 3 TIMES PIC X(30).
-           01 WS-Exp-Descs      OCCURS 3 TIMES PIC X(100).
+           01 WS-Exp-Titles     OCCURS 9 TIMES PIC X(40).
+           01 WS-Exp-Companies  OCCURS 9 TIMES PIC X(40).
+           01 WS-Exp-Dates      OCCURS 9 TIMES PIC X(30).
+           01 WS-Exp-Descs      OCCURS 9 TIMES PIC X(100).
 
            *>     * Education arrays
            01 WS-Edu-Count                 PIC 9 VALUE 0.
-           01 WS-Edu-Degrees    OCCURS 3 TIMES PIC X(40).
-           01 WS-Edu-Univers    OCCURS 3 TIMES PIC X(60).
-           01 WS-Edu-Years      OCCURS 3 TIMES PIC X(20).
+           01 WS-Edu-Degrees    OCCURS 9 TIMES PIC X(40).
+           01 WS-Edu-Univers    OCCURS 9 TIMES PIC X(60).
+           01 WS-Edu-Years      OCCURS 9 TIMES PIC X(20).
 
            *>     * Loop helpers
-           01 I                          PIC 9 VALUE 0.
+           01 I                          PIC 9(2) VALUE 0.
            01 Found-Flag                  PIC X VALUE 'N'.
            01 All-Digits                 PIC X VALUE 'Y'.
 
@@ -163,12 +198,84 @@ DATA DIVISION.
            01 Request-Recipient       PIC X(50).
 
            *> Jobs Variables
+           01 WS-Job-ID          PIC 9(5).
+           01 WS-Job-Poster      PIC X(50).
            01 WS-Job-Title       PIC X(100).
            01 WS-Job-Description PIC X(200).
            01 WS-Job-Employer    PIC X(100).
            01 WS-Job-Location    PIC X(100).
            01 WS-Job-Salary      PIC X(50).
 
+           01 WS-Filter-Employer    PIC X(100).
+           01 WS-Filter-Location    PIC X(100).
+           01 WS-Job-Matches        PIC X VALUE 'Y'.
+           01 WS-Job-Match-Count    PIC 9(4) VALUE 0.
+           01 WS-Browse-Choice      PIC X(1).
+           01 WS-Browse-Done        PIC X VALUE 'N'.
+           01 WS-Job-ID-Text        PIC X(5).
+           01 WS-Any-Jobs-Found     PIC X VALUE 'N'.
+           01 WS-Job-Pipe-Count     PIC 9(2) VALUE 0.
+
+           *> Skills Variables
+           01 WS-Skill-Name            PIC X(20).
+           01 WS-Quiz-Question         PIC X(100).
+           01 WS-Quiz-Correct-Answer   PIC X(1).
+           01 WS-Quiz-Given-Answer     PIC X(1).
+           01 WS-Skill-Already         PIC X VALUE 'N'.
+           01 WS-Skill-Username-Line   PIC X(50).
+           01 WS-Skill-Name-Line       PIC X(20).
+           01 WS-Skill-Date-Line       PIC X(19).
+
+           *> Job Application variables
+           01 WS-App-Already         PIC X VALUE 'N'.
+           01 WS-App-Status          PIC X(20).
+           01 WS-App-Applicant       PIC X(50).
+           01 WS-App-JobID-Line      PIC X(5).
+           01 WS-App-Applicant-Line  PIC X(50).
+           01 WS-App-Timestamp-Line  PIC X(19).
+           01 WS-App-Status-Line     PIC X(20).
+
+           *> Capacity subsystem
+           01 WS-Max-Accounts        PIC 9(6) VALUE 100.
+           01 WS-Turnaway-Username   PIC X(50).
+           01 WS-Found-Account-Password PIC X(50).
+
+           *> Audit log
+           01 WS-Audit-Timestamp     PIC X(19).
+           01 WS-Audit-Username      PIC X(50).
+           01 WS-Audit-Action        PIC X(30).
+           01 WS-Audit-Outcome       PIC X(60).
+           01 WS-Current-Date-Time   PIC X(21).
+
+           *> Learn a Skill
+           01 WS-Current-Skill       PIC X(20).
+           01 WS-Quiz-Input          PIC X(10).
+           01 WS-Quiz-Correct        PIC X(10).
+           01 WS-Skills-Line-User    PIC X(50).
+           01 WS-Skills-Line-Skill   PIC X(20).
+
+           *> Profile edit-in-place
+           01 WS-Max-Exp-Edu-Entries PIC 9(2) VALUE 9.
+           01 WS-Profile-Exists      PIC X VALUE 'N'.
+           01 WS-Profile-Menu-Done   PIC X VALUE 'N'.
+           01 WS-Edit-Choice         PIC X(1).
+
+           *> Search-user
+           01 WS-Search-Mode         PIC X(1).
+           01 WS-Search-Match-Count  PIC 9(2) VALUE 0.
+           01 WS-Search-Results OCCURS 20 TIMES.
+               05 WS-SR-Username     PIC X(50).
+               05 WS-SR-FullName     PIC X(100).
+               05 WS-SR-University   PIC X(60).
+               05 WS-SR-Major        PIC X(40).
+           01 WS-Search-Pick         PIC 9(2).
+
+           *> Forgot password
+           01 WS-Is-Skipped          PIC X VALUE 'N'.
+           01 WS-Skip-Count          PIC 9(2) VALUE 0.
+           01 WS-Skip-Senders OCCURS 50 TIMES PIC X(50).
+           01 WS-Skip-Index          PIC 9(2).
+
 
 PROCEDURE DIVISION.
        OPEN OUTPUT OutputFile
@@ -243,10 +350,12 @@ TAKE-ACCOUNT-INPUT SECTION.
        EXIT SECTION.
 
 CREATE-ACCOUNT SECTION.
+       PERFORM GET-MAX-ACCOUNTS-LIMIT
+
        *> Count how many accounts exist
        OPEN INPUT AccountsFile
        MOVE 0 TO IDX
-       PERFORM UNTIL IDX >= 5
+       PERFORM UNTIL IDX >= WS-Max-Accounts
             READ AccountsFile
                 AT END
                     EXIT PERFORM
@@ -256,12 +365,22 @@ CREATE-ACCOUNT SECTION.
        END-PERFORM
        CLOSE AccountsFile
 
-         *> If already 5 accounts, show message and return to login menu
-       IF IDX >= 5
+         *> If capacity has been reached, log who was turned away and return
+       IF IDX >= WS-Max-Accounts
            MOVE "All permitted accounts have been created, please come back later."
                TO Message-Text
            PERFORM WRITE-AND-DISPLAY
 
+           MOVE "Please enter the username you tried to register, so we can record the demand: " TO Message-Text
+           PERFORM WRITE-AND-DISPLAY
+           PERFORM READ-NEXT-INPUT
+           MOVE FUNCTION TRIM(User-Input) TO WS-Turnaway-Username
+
+           MOVE WS-Turnaway-Username  TO WS-Audit-Username
+           MOVE "ACCOUNT-CREATE"      TO WS-Audit-Action
+           MOVE "DENIED-CAPACITY-FULL" TO WS-Audit-Outcome
+           PERFORM WRITE-AUDIT-LOG
+
            PERFORM MAIN-AUTHENTICATE
            EXIT SECTION
        END-IF
@@ -274,10 +393,25 @@ CREATE-ACCOUNT SECTION.
        END-PERFORM
        EXIT SECTION.
 
-CREATE-ACCOUNT-AUTHENTICATE SECTION.
-      *> MOVE 'RUNNING CREATE-ACCOUNT-AUTHENTICATE' TO Message-Text
-      *> PERFORM WRITE-AND-DISPLAY
+*> Determine the current account-capacity ceiling from the Capacity
+*> control file; falls back to WS-Max-Accounts' default if the control
+*> record is missing or blank so the ceiling is never hard-coded here.
+GET-MAX-ACCOUNTS-LIMIT SECTION.
+       MOVE 100 TO WS-Max-Accounts
+       OPEN INPUT CapacityFile
+       READ CapacityFile
+           AT END
+               CONTINUE
+           NOT AT END
+               IF FUNCTION TRIM(Capacity-Record) IS NUMERIC AND
+                  FUNCTION NUMVAL(FUNCTION TRIM(Capacity-Record)) > 0
+                   MOVE FUNCTION NUMVAL(FUNCTION TRIM(Capacity-Record)) TO WS-Max-Accounts
+               END-IF
+       END-READ
+       CLOSE CapacityFile
+       EXIT SECTION.
 
+CREATE-ACCOUNT-AUTHENTICATE SECTION.
        MOVE 'N' TO Is-Logged-In
        MOVE 'N' TO Username-Exists
 
@@ -292,15 +426,30 @@ CREATE-ACCOUNT-AUTHENTICATE SECTION.
                        PERFORM VERIFY-PASSWORD
                        IF Password-Valid = 'Y'
                            PERFORM WRITE-ACCOUNT
+                           MOVE Account-Username-Input TO Current-Username
                            MOVE 'Y' TO Is-Logged-In
                            MOVE "Account created successfully!" TO Message-Text
                            PERFORM WRITE-AND-DISPLAY
+
+                           MOVE Account-Username-Input TO WS-Audit-Username
+                           MOVE "ACCOUNT-CREATE"        TO WS-Audit-Action
+                           MOVE "SUCCESS"               TO WS-Audit-Outcome
+                           PERFORM WRITE-AUDIT-LOG
                        ELSE
+                           MOVE Account-Username-Input TO WS-Audit-Username
+                           MOVE "ACCOUNT-CREATE"        TO WS-Audit-Action
+                           MOVE "FAILED-INVALID-PASSWORD" TO WS-Audit-Outcome
+                           PERFORM WRITE-AUDIT-LOG
                            EXIT SECTION
                        END-IF
                    ELSE
                        MOVE "Invalid username length. Try again." TO Message-Text
                        PERFORM WRITE-AND-DISPLAY
+
+                       MOVE Account-Username-Input TO WS-Audit-Username
+                       MOVE "ACCOUNT-CREATE"        TO WS-Audit-Action
+                       MOVE "FAILED-INVALID-USERNAME" TO WS-Audit-Outcome
+                       PERFORM WRITE-AUDIT-LOG
                        EXIT SECTION
                    END-IF
 
@@ -310,6 +459,11 @@ CREATE-ACCOUNT-AUTHENTICATE SECTION.
                         PERFORM WRITE-AND-DISPLAY
                         MOVE 'Y' TO Username-Exists
                         CLOSE AccountsFile
+
+                        MOVE Account-Username-Input TO WS-Audit-Username
+                        MOVE "ACCOUNT-CREATE"        TO WS-Audit-Action
+                        MOVE "FAILED-DUPLICATE-USERNAME" TO WS-Audit-Outcome
+                        PERFORM WRITE-AUDIT-LOG
                         EXIT SECTION
                    END-IF
            END-READ
@@ -317,6 +471,20 @@ CREATE-ACCOUNT-AUTHENTICATE SECTION.
        EXIT SECTION.
 
 LOG-IN SECTION.
+       MOVE "1. Enter username and password" TO Message-Text
+       PERFORM WRITE-AND-DISPLAY
+       MOVE "2. Forgot password" TO Message-Text
+       PERFORM WRITE-AND-DISPLAY
+       MOVE "Enter your choice (1 or 2): " TO Message-Text
+       PERFORM WRITE-AND-DISPLAY
+       PERFORM READ-NEXT-INPUT
+       MOVE FUNCTION TRIM(User-Input)(1:1) TO Request-Choice
+
+       IF Request-Choice = "2"
+           PERFORM FORGOT-PASSWORD
+           EXIT SECTION
+       END-IF
+
        MOVE 'N' TO Is-Logged-In
        PERFORM UNTIL Is-Logged-In = 'Y'
            PERFORM TAKE-ACCOUNT-INPUT
@@ -335,6 +503,12 @@ LOG-IN-AUTHENTICATE SECTION.
                    MOVE "Invalid username. Please try again." TO Message-Text
                    PERFORM WRITE-AND-DISPLAY
                    CLOSE AccountsFile
+
+                   MOVE Account-Username-Input TO WS-Audit-Username
+                   MOVE "LOGIN"                 TO WS-Audit-Action
+                   MOVE "FAILED-USERNAME"       TO WS-Audit-Outcome
+                   PERFORM WRITE-AUDIT-LOG
+
                    PERFORM LOG-IN
                NOT AT END
                    IF Account-Username = Account-Username-Input
@@ -345,10 +519,21 @@ LOG-IN-AUTHENTICATE SECTION.
                            PERFORM WRITE-AND-DISPLAY
                            MOVE Account-Username-Input TO Current-Username
                            CLOSE AccountsFile
+
+                           MOVE Account-Username-Input TO WS-Audit-Username
+                           MOVE "LOGIN"                 TO WS-Audit-Action
+                           MOVE "SUCCESS"               TO WS-Audit-Outcome
+                           PERFORM WRITE-AUDIT-LOG
                        ELSE
                             MOVE "Invalid password. Please try again." TO Message-Text
                             PERFORM WRITE-AND-DISPLAY
                             CLOSE AccountsFile
+
+                            MOVE Account-Username-Input TO WS-Audit-Username
+                            MOVE "LOGIN"                 TO WS-Audit-Action
+                            MOVE "FAILED-PASSWORD"       TO WS-Audit-Outcome
+                            PERFORM WRITE-AUDIT-LOG
+
                             PERFORM LOG-IN
                           END-IF
                    END-IF
@@ -356,6 +541,218 @@ LOG-IN-AUTHENTICATE SECTION.
        END-PERFORM
        EXIT SECTION.
 
+*> Self-service password reset: verify identity against the profile on
+*> file (when one exists), then run the new password through the same
+*> VERIFY-PASSWORD rules and rewrite the Account-Record in place.
+FORGOT-PASSWORD SECTION.
+       MOVE "--- Forgot Password ---" TO Message-Text
+       PERFORM WRITE-AND-DISPLAY
+       MOVE "Enter your username: " TO Message-Text
+       PERFORM WRITE-AND-DISPLAY
+       PERFORM READ-NEXT-INPUT
+       MOVE FUNCTION TRIM(User-Input) TO Account-Username-Input
+
+       MOVE 'N' TO Username-Exists
+       MOVE SPACES TO WS-Found-Account-Password
+       OPEN INPUT AccountsFile
+       PERFORM UNTIL 1 = 0
+           READ AccountsFile
+               AT END EXIT PERFORM
+               NOT AT END
+                   IF Account-Username = Account-Username-Input
+                       MOVE 'Y' TO Username-Exists
+                       MOVE Account-Password TO WS-Found-Account-Password
+                       EXIT PERFORM
+                   END-IF
+           END-READ
+       END-PERFORM
+       CLOSE AccountsFile
+
+       IF Username-Exists NOT = 'Y'
+           MOVE "No account found with that username." TO Message-Text
+           PERFORM WRITE-AND-DISPLAY
+
+           MOVE Account-Username-Input TO WS-Audit-Username
+           MOVE "PASSWORD-RESET"        TO WS-Audit-Action
+           MOVE "FAILED-USERNAME"       TO WS-Audit-Outcome
+           PERFORM WRITE-AUDIT-LOG
+
+           PERFORM LOG-IN
+           EXIT SECTION
+       END-IF
+
+       *> Identity check: if a profile is on file, confirm name on it
+       MOVE 'N' TO Found-Flag
+       OPEN INPUT ProfilesFile
+       PERFORM UNTIL 1 = 0
+           READ ProfilesFile
+               AT END EXIT PERFORM
+               NOT AT END
+                   IF Prof-Username = Account-Username-Input
+                       MOVE 'Y' TO Found-Flag
+                       EXIT PERFORM
+                   END-IF
+           END-READ
+       END-PERFORM
+       CLOSE ProfilesFile
+
+       *> No profile to check names against - fall back to requiring the
+       *> current password, so knowing a username alone is never enough.
+       IF Found-Flag NOT = 'Y'
+           MOVE "No profile on file. For identity verification, enter your current password: " TO Message-Text
+           PERFORM WRITE-AND-DISPLAY
+           PERFORM READ-NEXT-INPUT
+           MOVE FUNCTION TRIM(User-Input) TO Temp-Input
+
+           IF FUNCTION TRIM(Temp-Input) NOT = FUNCTION TRIM(WS-Found-Account-Password)
+               MOVE "Identity could not be verified. Returning to login." TO Message-Text
+               PERFORM WRITE-AND-DISPLAY
+
+               MOVE Account-Username-Input TO WS-Audit-Username
+               MOVE "PASSWORD-RESET"        TO WS-Audit-Action
+               MOVE "FAILED-IDENTITY"       TO WS-Audit-Outcome
+               PERFORM WRITE-AUDIT-LOG
+
+               PERFORM LOG-IN
+               EXIT SECTION
+           END-IF
+       END-IF
+
+       IF Found-Flag = 'Y'
+           MOVE "For identity verification, enter the First Name on your profile: " TO Message-Text
+           PERFORM WRITE-AND-DISPLAY
+           PERFORM READ-NEXT-INPUT
+           MOVE FUNCTION TRIM(User-Input) TO Temp-Input
+
+           IF FUNCTION UPPER-CASE(Temp-Input) NOT = FUNCTION UPPER-CASE(FUNCTION TRIM(Prof-FirstName))
+               MOVE "Identity could not be verified. Returning to login." TO Message-Text
+               PERFORM WRITE-AND-DISPLAY
+
+               MOVE Account-Username-Input TO WS-Audit-Username
+               MOVE "PASSWORD-RESET"        TO WS-Audit-Action
+               MOVE "FAILED-IDENTITY"       TO WS-Audit-Outcome
+               PERFORM WRITE-AUDIT-LOG
+
+               PERFORM LOG-IN
+               EXIT SECTION
+           END-IF
+
+           MOVE "Enter the Last Name on your profile: " TO Message-Text
+           PERFORM WRITE-AND-DISPLAY
+           PERFORM READ-NEXT-INPUT
+           MOVE FUNCTION TRIM(User-Input) TO Temp-Input
+
+           IF FUNCTION UPPER-CASE(Temp-Input) NOT = FUNCTION UPPER-CASE(FUNCTION TRIM(Prof-LastName))
+               MOVE "Identity could not be verified. Returning to login." TO Message-Text
+               PERFORM WRITE-AND-DISPLAY
+
+               MOVE Account-Username-Input TO WS-Audit-Username
+               MOVE "PASSWORD-RESET"        TO WS-Audit-Action
+               MOVE "FAILED-IDENTITY"       TO WS-Audit-Outcome
+               PERFORM WRITE-AUDIT-LOG
+
+               PERFORM LOG-IN
+               EXIT SECTION
+           END-IF
+       END-IF
+
+       MOVE "Enter your new password: " TO Message-Text
+       PERFORM WRITE-AND-DISPLAY
+       PERFORM READ-NEXT-INPUT
+       MOVE FUNCTION TRIM(User-Input) TO Account-Password-Input
+       PERFORM VERIFY-PASSWORD
+
+       IF Password-Valid NOT = 'Y'
+           MOVE Account-Username-Input TO WS-Audit-Username
+           MOVE "PASSWORD-RESET"        TO WS-Audit-Action
+           MOVE "FAILED-INVALID-PASSWORD" TO WS-Audit-Outcome
+           PERFORM WRITE-AUDIT-LOG
+
+           PERFORM LOG-IN
+           EXIT SECTION
+       END-IF
+
+       PERFORM REWRITE-ACCOUNT-PASSWORD
+
+       MOVE Account-Username-Input TO WS-Audit-Username
+       MOVE "PASSWORD-RESET"        TO WS-Audit-Action
+       MOVE "SUCCESS"               TO WS-Audit-Outcome
+       PERFORM WRITE-AUDIT-LOG
+
+       MOVE "Password updated successfully. Please log in with your new password." TO Message-Text
+       PERFORM WRITE-AND-DISPLAY
+       PERFORM LOG-IN
+       EXIT SECTION.
+
+*> Rebuild AccountsFile with Account-Password-Input as the new password
+*> for Account-Username-Input - the same copy-rebuild-replace pattern
+*> SAVE-PROFILE uses for ProfilesFile, since LINE SEQUENTIAL has no
+*> in-place REWRITE by key.
+REWRITE-ACCOUNT-PASSWORD SECTION.
+       OPEN INPUT AccountsFile
+       OPEN OUTPUT TempAccountsFile
+       PERFORM UNTIL 1 = 0
+           READ AccountsFile
+               AT END EXIT PERFORM
+               NOT AT END
+                   MOVE Account-Record TO Temp-Account-Record
+                   IF Account-Username = Account-Username-Input
+                       MOVE Account-Password-Input TO Temp-Account-Password
+                   END-IF
+                   WRITE Temp-Account-Record
+           END-READ
+       END-PERFORM
+       CLOSE AccountsFile
+       CLOSE TempAccountsFile
+
+       OPEN INPUT TempAccountsFile
+       OPEN OUTPUT AccountsFile
+       PERFORM UNTIL 1 = 0
+           READ TempAccountsFile
+               AT END EXIT PERFORM
+               NOT AT END
+                   MOVE Temp-Account-Record TO Account-Record
+                   WRITE Account-Record
+           END-READ
+       END-PERFORM
+       CLOSE TempAccountsFile
+       CLOSE AccountsFile
+       EXIT SECTION.
+
+*> Append one line to the audit trail: timestamp|username|action|outcome
+WRITE-AUDIT-LOG SECTION.
+       PERFORM BUILD-AUDIT-TIMESTAMP
+       OPEN EXTEND AuditLogFile
+       MOVE SPACES TO Audit-Log-Line
+       STRING FUNCTION TRIM(WS-Audit-Timestamp) DELIMITED BY SIZE
+              "|" DELIMITED BY SIZE
+              FUNCTION TRIM(WS-Audit-Username) DELIMITED BY SIZE
+              "|" DELIMITED BY SIZE
+              FUNCTION TRIM(WS-Audit-Action) DELIMITED BY SIZE
+              "|" DELIMITED BY SIZE
+              FUNCTION TRIM(WS-Audit-Outcome) DELIMITED BY SIZE
+              INTO Audit-Log-Line
+       WRITE Audit-Log-Line
+       CLOSE AuditLogFile
+       EXIT SECTION.
+
+BUILD-AUDIT-TIMESTAMP SECTION.
+       MOVE FUNCTION CURRENT-DATE TO WS-Current-Date-Time
+       MOVE SPACES TO WS-Audit-Timestamp
+       STRING WS-Current-Date-Time(1:4) DELIMITED BY SIZE
+              "-" DELIMITED BY SIZE
+              WS-Current-Date-Time(5:2) DELIMITED BY SIZE
+              "-" DELIMITED BY SIZE
+              WS-Current-Date-Time(7:2) DELIMITED BY SIZE
+              " " DELIMITED BY SIZE
+              WS-Current-Date-Time(9:2) DELIMITED BY SIZE
+              ":" DELIMITED BY SIZE
+              WS-Current-Date-Time(11:2) DELIMITED BY SIZE
+              ":" DELIMITED BY SIZE
+              WS-Current-Date-Time(13:2) DELIMITED BY SIZE
+              INTO WS-Audit-Timestamp
+       EXIT SECTION.
+
 
 
 VERIFY-PASSWORD SECTION.
@@ -452,6 +849,66 @@ SHOW-MAIN-MENU SECTION.
        EXIT SECTION.
 *> PROFILE
 CREATE-EDIT-PROFILE SECTION.
+       PERFORM LOAD-EXISTING-PROFILE
+
+       IF WS-Profile-Exists = 'Y'
+           PERFORM EDIT-PROFILE-MENU
+       ELSE
+           PERFORM ENTER-FULL-PROFILE
+           PERFORM VALIDATE-AND-SAVE
+       END-IF
+       EXIT SECTION.
+
+*> Load the current user's existing Profile-Record (if any) into the
+*> WS- working fields so edits start from what is already on file
+*> instead of from blank.
+LOAD-EXISTING-PROFILE SECTION.
+       MOVE 'N' TO WS-Profile-Exists
+       MOVE SPACES TO WS-FirstName WS-LastName WS-University WS-Major
+       MOVE SPACES TO WS-GradYear-Text WS-About
+       MOVE 0 TO WS-GradYear WS-Exp-Count WS-Edu-Count
+
+       PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-Max-Exp-Edu-Entries
+           MOVE SPACES TO WS-Exp-Titles(I) WS-Exp-Companies(I)
+           MOVE SPACES TO WS-Exp-Dates(I)  WS-Exp-Descs(I)
+           MOVE SPACES TO WS-Edu-Degrees(I) WS-Edu-Univers(I)
+           MOVE SPACES TO WS-Edu-Years(I)
+       END-PERFORM
+
+       OPEN INPUT ProfilesFile
+       PERFORM UNTIL 1 = 0
+           READ ProfilesFile
+               AT END EXIT PERFORM
+               NOT AT END
+                   IF Prof-Username = Current-Username
+                       MOVE 'Y' TO WS-Profile-Exists
+                       MOVE Prof-FirstName TO WS-FirstName
+                       MOVE Prof-LastName  TO WS-LastName
+                       MOVE Prof-University TO WS-University
+                       MOVE Prof-Major     TO WS-Major
+                       MOVE Prof-GradYear  TO WS-GradYear
+                       MOVE Prof-GradYear  TO WS-GradYear-Text
+                       MOVE Prof-About     TO WS-About
+                       MOVE Prof-Exp-Count TO WS-Exp-Count
+                       MOVE Prof-Edu-Count TO WS-Edu-Count
+                       PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-Max-Exp-Edu-Entries
+                           MOVE Prof-Exp-Title(I)   TO WS-Exp-Titles(I)
+                           MOVE Prof-Exp-Company(I) TO WS-Exp-Companies(I)
+                           MOVE Prof-Exp-Dates(I)   TO WS-Exp-Dates(I)
+                           MOVE Prof-Exp-Desc(I)    TO WS-Exp-Descs(I)
+                           MOVE Prof-Edu-Degree(I)     TO WS-Edu-Degrees(I)
+                           MOVE Prof-Edu-University(I) TO WS-Edu-Univers(I)
+                           MOVE Prof-Edu-Years(I)      TO WS-Edu-Years(I)
+                       END-PERFORM
+                       EXIT PERFORM
+                   END-IF
+           END-READ
+       END-PERFORM
+       CLOSE ProfilesFile
+       EXIT SECTION.
+
+*> Full first-time profile entry - every question asked from scratch.
+ENTER-FULL-PROFILE SECTION.
        MOVE "--- Create/Edit Profile ---" TO Message-Text
        PERFORM WRITE-AND-DISPLAY
 
@@ -494,12 +951,12 @@ CREATE-EDIT-PROFILE SECTION.
        PERFORM READ-NEXT-INPUT
        MOVE FUNCTION TRIM(User-Input) TO WS-About
 
-       *> Experience loop (up to 3)
+       *> Experience loop (up to WS-Max-Exp-Edu-Entries)
        MOVE 0 TO WS-Exp-Count
-       MOVE "Add Experience (optional, max 3 entries. Enter 'DONE' to finish):" TO Message-Text
+       MOVE "Add Experience (optional, max 9 entries. Enter 'DONE' to finish):" TO Message-Text
        PERFORM WRITE-AND-DISPLAY
 
-       PERFORM VARYING I FROM 1 BY 1 UNTIL I > 3
+       PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-Max-Exp-Edu-Entries
            MOVE "Experience # " TO Message-Text
            STRING Message-Text DELIMITED BY SIZE
                   FUNCTION NUMVAL(I) DELIMITED BY SIZE
@@ -529,12 +986,12 @@ CREATE-EDIT-PROFILE SECTION.
            MOVE FUNCTION TRIM(User-Input)         TO WS-Exp-Descs(I)
        END-PERFORM
 
-       *> Education loop (up to 3)
+       *> Education loop (up to WS-Max-Exp-Edu-Entries)
        MOVE 0 TO WS-Edu-Count
-       MOVE "Add Education (optional, max 3 entries. Enter 'DONE' to finish):" TO Message-Text
+       MOVE "Add Education (optional, max 9 entries. Enter 'DONE' to finish):" TO Message-Text
        PERFORM WRITE-AND-DISPLAY
 
-       PERFORM VARYING I FROM 1 BY 1 UNTIL I > 3
+       PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-Max-Exp-Edu-Entries
            MOVE "Education # " TO Message-Text
            STRING Message-Text DELIMITED BY SIZE
                   FUNCTION NUMVAL(I) DELIMITED BY SIZE
@@ -553,13 +1010,280 @@ CREATE-EDIT-PROFILE SECTION.
            PERFORM READ-NEXT-INPUT
            MOVE FUNCTION TRIM(User-Input)         TO WS-Edu-Univers(I)
 
-           MOVE "Years Attended (e.g., 2023-2025):" TO Message-Text
-           PERFORM WRITE-AND-DISPLAY
-           PERFORM READ-NEXT-INPUT
-           MOVE FUNCTION TRIM(User-Input)         TO WS-Edu-Years(I)
-       END-PERFORM
+           MOVE "Years Attended (e.g., 2023-2025):" TO Message-Text
+           PERFORM WRITE-AND-DISPLAY
+           PERFORM READ-NEXT-INPUT
+           MOVE FUNCTION TRIM(User-Input)         TO WS-Edu-Years(I)
+       END-PERFORM
+       EXIT SECTION.
+
+*> Edit menu for a user who already has a profile on file - lets them
+*> update one piece at a time instead of re-entering everything.
+EDIT-PROFILE-MENU SECTION.
+       MOVE 'N' TO WS-Profile-Menu-Done
+       PERFORM UNTIL WS-Profile-Menu-Done = 'Y'
+           MOVE "--- Edit Profile ---" TO Message-Text
+           PERFORM WRITE-AND-DISPLAY
+           MOVE "1. Edit basic info (name, university, major, grad year, about me)" TO Message-Text
+           PERFORM WRITE-AND-DISPLAY
+           MOVE "2. Edit or add an experience entry" TO Message-Text
+           PERFORM WRITE-AND-DISPLAY
+           MOVE "3. Edit or add an education entry" TO Message-Text
+           PERFORM WRITE-AND-DISPLAY
+           MOVE "4. Save and return to main menu" TO Message-Text
+           PERFORM WRITE-AND-DISPLAY
+           MOVE "Enter your choice (1-4): " TO Message-Text
+           PERFORM WRITE-AND-DISPLAY
+           PERFORM READ-NEXT-INPUT
+           MOVE FUNCTION TRIM(User-Input)(1:1) TO WS-Edit-Choice
+
+           EVALUATE WS-Edit-Choice
+               WHEN "1"
+                   PERFORM EDIT-BASIC-INFO
+               WHEN "2"
+                   PERFORM EDIT-EXPERIENCE-ENTRY
+               WHEN "3"
+                   PERFORM EDIT-EDUCATION-ENTRY
+               WHEN "4"
+                   PERFORM VALIDATE-AND-SAVE
+                   MOVE 'Y' TO WS-Profile-Menu-Done
+               WHEN OTHER
+                   MOVE "Invalid choice. Please choose from 1-4." TO Message-Text
+                   PERFORM WRITE-AND-DISPLAY
+           END-EVALUATE
+       END-PERFORM
+       EXIT SECTION.
+
+*> Re-ask the single-value profile fields, defaulting to what is
+*> already on file when the user just presses Enter.
+EDIT-BASIC-INFO SECTION.
+       MOVE SPACES TO Message-Text
+       MOVE 1 TO Ptr
+       STRING "First Name [" DELIMITED BY SIZE
+              FUNCTION TRIM(WS-FirstName) DELIMITED BY SIZE
+              "] (blank = keep current): " DELIMITED BY SIZE
+              INTO Message-Text WITH POINTER Ptr
+       PERFORM WRITE-AND-DISPLAY
+       PERFORM READ-NEXT-INPUT
+       IF FUNCTION TRIM(User-Input) NOT = SPACES
+           MOVE FUNCTION TRIM(User-Input) TO WS-FirstName
+       END-IF
+
+       MOVE SPACES TO Message-Text
+       MOVE 1 TO Ptr
+       STRING "Last Name [" DELIMITED BY SIZE
+              FUNCTION TRIM(WS-LastName) DELIMITED BY SIZE
+              "] (blank = keep current): " DELIMITED BY SIZE
+              INTO Message-Text WITH POINTER Ptr
+       PERFORM WRITE-AND-DISPLAY
+       PERFORM READ-NEXT-INPUT
+       IF FUNCTION TRIM(User-Input) NOT = SPACES
+           MOVE FUNCTION TRIM(User-Input) TO WS-LastName
+       END-IF
+
+       MOVE SPACES TO Message-Text
+       MOVE 1 TO Ptr
+       STRING "University [" DELIMITED BY SIZE
+              FUNCTION TRIM(WS-University) DELIMITED BY SIZE
+              "] (blank = keep current): " DELIMITED BY SIZE
+              INTO Message-Text WITH POINTER Ptr
+       PERFORM WRITE-AND-DISPLAY
+       PERFORM READ-NEXT-INPUT
+       IF FUNCTION TRIM(User-Input) NOT = SPACES
+           MOVE FUNCTION TRIM(User-Input) TO WS-University
+       END-IF
+
+       MOVE SPACES TO Message-Text
+       MOVE 1 TO Ptr
+       STRING "Major [" DELIMITED BY SIZE
+              FUNCTION TRIM(WS-Major) DELIMITED BY SIZE
+              "] (blank = keep current): " DELIMITED BY SIZE
+              INTO Message-Text WITH POINTER Ptr
+       PERFORM WRITE-AND-DISPLAY
+       PERFORM READ-NEXT-INPUT
+       IF FUNCTION TRIM(User-Input) NOT = SPACES
+           MOVE FUNCTION TRIM(User-Input) TO WS-Major
+       END-IF
+
+       MOVE SPACES TO Message-Text
+       MOVE 1 TO Ptr
+       STRING "Graduation Year [" DELIMITED BY SIZE
+              FUNCTION TRIM(WS-GradYear-Text) DELIMITED BY SIZE
+              "] (blank = keep current): " DELIMITED BY SIZE
+              INTO Message-Text WITH POINTER Ptr
+       PERFORM WRITE-AND-DISPLAY
+       PERFORM READ-NEXT-INPUT
+       IF FUNCTION TRIM(User-Input) NOT = SPACES
+           MOVE FUNCTION TRIM(User-Input) TO WS-GradYear-Text
+       END-IF
+
+       MOVE SPACES TO Message-Text
+       MOVE 1 TO Ptr
+       STRING "About Me [" DELIMITED BY SIZE
+              FUNCTION TRIM(WS-About) DELIMITED BY SIZE
+              "] (blank = keep current): " DELIMITED BY SIZE
+              INTO Message-Text WITH POINTER Ptr
+       PERFORM WRITE-AND-DISPLAY
+       PERFORM READ-NEXT-INPUT
+       IF FUNCTION TRIM(User-Input) NOT = SPACES
+           MOVE FUNCTION TRIM(User-Input) TO WS-About
+       END-IF
+       EXIT SECTION.
+
+*> Edit one existing experience entry by number, or add a new one.
+EDIT-EXPERIENCE-ENTRY SECTION.
+       MOVE SPACES TO Message-Text
+       MOVE 1 TO Ptr
+       STRING "You have " DELIMITED BY SIZE
+              WS-Exp-Count DELIMITED BY SIZE
+              " experience entries. Enter the number to edit, or NEW to add one: " DELIMITED BY SIZE
+              INTO Message-Text WITH POINTER Ptr
+       PERFORM WRITE-AND-DISPLAY
+       PERFORM READ-NEXT-INPUT
+       MOVE FUNCTION TRIM(User-Input) TO Temp-Input
+
+       IF FUNCTION UPPER-CASE(Temp-Input) = "NEW"
+           IF WS-Exp-Count >= WS-Max-Exp-Edu-Entries
+               MOVE "You already have the maximum number of experience entries." TO Message-Text
+               PERFORM WRITE-AND-DISPLAY
+               EXIT SECTION
+           END-IF
+           ADD 1 TO WS-Exp-Count
+           MOVE WS-Exp-Count TO I
+       ELSE
+           MOVE 0 TO I
+           IF FUNCTION TRIM(Temp-Input) IS NUMERIC
+               MOVE Temp-Input TO I
+           END-IF
+           IF I < 1 OR I > WS-Exp-Count
+               MOVE "Invalid entry number." TO Message-Text
+               PERFORM WRITE-AND-DISPLAY
+               EXIT SECTION
+           END-IF
+       END-IF
+
+       MOVE SPACES TO Message-Text
+       MOVE 1 TO Ptr
+       STRING "Title [" DELIMITED BY SIZE
+              FUNCTION TRIM(WS-Exp-Titles(I)) DELIMITED BY SIZE
+              "] (blank = keep current): " DELIMITED BY SIZE
+              INTO Message-Text WITH POINTER Ptr
+       PERFORM WRITE-AND-DISPLAY
+       PERFORM READ-NEXT-INPUT
+       IF FUNCTION TRIM(User-Input) NOT = SPACES
+           MOVE FUNCTION TRIM(User-Input) TO WS-Exp-Titles(I)
+       END-IF
+
+       MOVE SPACES TO Message-Text
+       MOVE 1 TO Ptr
+       STRING "Company/Organization [" DELIMITED BY SIZE
+              FUNCTION TRIM(WS-Exp-Companies(I)) DELIMITED BY SIZE
+              "] (blank = keep current): " DELIMITED BY SIZE
+              INTO Message-Text WITH POINTER Ptr
+       PERFORM WRITE-AND-DISPLAY
+       PERFORM READ-NEXT-INPUT
+       IF FUNCTION TRIM(User-Input) NOT = SPACES
+           MOVE FUNCTION TRIM(User-Input) TO WS-Exp-Companies(I)
+       END-IF
+
+       MOVE SPACES TO Message-Text
+       MOVE 1 TO Ptr
+       STRING "Dates [" DELIMITED BY SIZE
+              FUNCTION TRIM(WS-Exp-Dates(I)) DELIMITED BY SIZE
+              "] (blank = keep current): " DELIMITED BY SIZE
+              INTO Message-Text WITH POINTER Ptr
+       PERFORM WRITE-AND-DISPLAY
+       PERFORM READ-NEXT-INPUT
+       IF FUNCTION TRIM(User-Input) NOT = SPACES
+           MOVE FUNCTION TRIM(User-Input) TO WS-Exp-Dates(I)
+       END-IF
+
+       MOVE SPACES TO Message-Text
+       MOVE 1 TO Ptr
+       STRING "Description [" DELIMITED BY SIZE
+              FUNCTION TRIM(WS-Exp-Descs(I)) DELIMITED BY SIZE
+              "] (blank = keep current): " DELIMITED BY SIZE
+              INTO Message-Text WITH POINTER Ptr
+       PERFORM WRITE-AND-DISPLAY
+       PERFORM READ-NEXT-INPUT
+       IF FUNCTION TRIM(User-Input) NOT = SPACES
+           MOVE FUNCTION TRIM(User-Input) TO WS-Exp-Descs(I)
+       END-IF
+
+       MOVE "Experience entry updated." TO Message-Text
+       PERFORM WRITE-AND-DISPLAY
+       EXIT SECTION.
+
+*> Edit one existing education entry by number, or add a new one.
+EDIT-EDUCATION-ENTRY SECTION.
+       MOVE SPACES TO Message-Text
+       MOVE 1 TO Ptr
+       STRING "You have " DELIMITED BY SIZE
+              WS-Edu-Count DELIMITED BY SIZE
+              " education entries. Enter the number to edit, or NEW to add one: " DELIMITED BY SIZE
+              INTO Message-Text WITH POINTER Ptr
+       PERFORM WRITE-AND-DISPLAY
+       PERFORM READ-NEXT-INPUT
+       MOVE FUNCTION TRIM(User-Input) TO Temp-Input
+
+       IF FUNCTION UPPER-CASE(Temp-Input) = "NEW"
+           IF WS-Edu-Count >= WS-Max-Exp-Edu-Entries
+               MOVE "You already have the maximum number of education entries." TO Message-Text
+               PERFORM WRITE-AND-DISPLAY
+               EXIT SECTION
+           END-IF
+           ADD 1 TO WS-Edu-Count
+           MOVE WS-Edu-Count TO I
+       ELSE
+           MOVE 0 TO I
+           IF FUNCTION TRIM(Temp-Input) IS NUMERIC
+               MOVE Temp-Input TO I
+           END-IF
+           IF I < 1 OR I > WS-Edu-Count
+               MOVE "Invalid entry number." TO Message-Text
+               PERFORM WRITE-AND-DISPLAY
+               EXIT SECTION
+           END-IF
+       END-IF
+
+       MOVE SPACES TO Message-Text
+       MOVE 1 TO Ptr
+       STRING "Degree [" DELIMITED BY SIZE
+              FUNCTION TRIM(WS-Edu-Degrees(I)) DELIMITED BY SIZE
+              "] (blank = keep current): " DELIMITED BY SIZE
+              INTO Message-Text WITH POINTER Ptr
+       PERFORM WRITE-AND-DISPLAY
+       PERFORM READ-NEXT-INPUT
+       IF FUNCTION TRIM(User-Input) NOT = SPACES
+           MOVE FUNCTION TRIM(User-Input) TO WS-Edu-Degrees(I)
+       END-IF
+
+       MOVE SPACES TO Message-Text
+       MOVE 1 TO Ptr
+       STRING "University/College [" DELIMITED BY SIZE
+              FUNCTION TRIM(WS-Edu-Univers(I)) DELIMITED BY SIZE
+              "] (blank = keep current): " DELIMITED BY SIZE
+              INTO Message-Text WITH POINTER Ptr
+       PERFORM WRITE-AND-DISPLAY
+       PERFORM READ-NEXT-INPUT
+       IF FUNCTION TRIM(User-Input) NOT = SPACES
+           MOVE FUNCTION TRIM(User-Input) TO WS-Edu-Univers(I)
+       END-IF
+
+       MOVE SPACES TO Message-Text
+       MOVE 1 TO Ptr
+       STRING "Years Attended [" DELIMITED BY SIZE
+              FUNCTION TRIM(WS-Edu-Years(I)) DELIMITED BY SIZE
+              "] (blank = keep current): " DELIMITED BY SIZE
+              INTO Message-Text WITH POINTER Ptr
+       PERFORM WRITE-AND-DISPLAY
+       PERFORM READ-NEXT-INPUT
+       IF FUNCTION TRIM(User-Input) NOT = SPACES
+           MOVE FUNCTION TRIM(User-Input) TO WS-Edu-Years(I)
+       END-IF
 
-       PERFORM VALIDATE-AND-SAVE
+       MOVE "Education entry updated." TO Message-Text
+       PERFORM WRITE-AND-DISPLAY
        EXIT SECTION.
 
 VALIDATE-AND-SAVE SECTION.
@@ -662,7 +1386,7 @@ SAVE-PROFILE SECTION.
        MOVE WS-About          TO Prof-About
 
        MOVE WS-Exp-Count      TO Prof-Exp-Count
-       PERFORM VARYING I FROM 1 BY 1 UNTIL I > 3
+       PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-Max-Exp-Edu-Entries
            IF I <= WS-Exp-Count
                MOVE WS-Exp-Titles(I)    TO Prof-Exp-Title(I)
                MOVE WS-Exp-Companies(I) TO Prof-Exp-Company(I)
@@ -677,7 +1401,7 @@ SAVE-PROFILE SECTION.
        END-PERFORM
 
        MOVE WS-Edu-Count TO Prof-Edu-Count
-       PERFORM VARYING I FROM 1 BY 1 UNTIL I > 3
+       PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-Max-Exp-Edu-Entries
            IF I <= WS-Edu-Count
                MOVE WS-Edu-Degrees(I) TO Prof-Edu-Degree(I)
                MOVE WS-Edu-Univers(I) TO Prof-Edu-University(I)
@@ -877,6 +1601,34 @@ DISPLAY-PROFILE-INFO SECTION.
                PERFORM WRITE-AND-DISPLAY
            END-PERFORM
        END-IF
+
+       *> Completed Skills
+       MOVE "Completed Skills:" TO Message-Text
+       PERFORM WRITE-AND-DISPLAY
+       MOVE 'N' TO WS-Skill-Already
+       OPEN INPUT SkillsProgressFile
+       PERFORM UNTIL 1 = 0
+           READ SkillsProgressFile INTO Skills-Record-Line
+               AT END EXIT PERFORM
+               NOT AT END
+                   MOVE SPACES TO WS-Skill-Username-Line WS-Skill-Name-Line WS-Skill-Date-Line
+                   UNSTRING Skills-Record-Line DELIMITED BY "|"
+                       INTO WS-Skill-Username-Line WS-Skill-Name-Line WS-Skill-Date-Line
+                   IF FUNCTION TRIM(WS-Skill-Username-Line) = FUNCTION TRIM(Prof-Username)
+                       MOVE 'Y' TO WS-Skill-Already
+                       MOVE SPACES TO Message-Text
+                       STRING "  " DELIMITED BY SIZE
+                              FUNCTION TRIM(WS-Skill-Name-Line) DELIMITED BY SIZE
+                              INTO Message-Text
+                       PERFORM WRITE-AND-DISPLAY
+                   END-IF
+           END-READ
+       END-PERFORM
+       CLOSE SkillsProgressFile
+       IF WS-Skill-Already = 'N'
+           MOVE "  None" TO Message-Text
+           PERFORM WRITE-AND-DISPLAY
+       END-IF
 *>
       *> MOVE "--------------------" TO Message-Text
       *> PERFORM WRITE-AND-DISPLAY
@@ -884,23 +1636,46 @@ DISPLAY-PROFILE-INFO SECTION.
 
 *> USER SEARCH FUNCTIONALITY
 SEARCH-USER SECTION.
-       MOVE "Enter the full name of the person you are looking for:" TO Message-Text
+       MOVE "1. Search by Full Name" TO Message-Text
+       PERFORM WRITE-AND-DISPLAY
+       MOVE "2. Search by University" TO Message-Text
+       PERFORM WRITE-AND-DISPLAY
+       MOVE "3. Search by Major" TO Message-Text
+       PERFORM WRITE-AND-DISPLAY
+       MOVE "Enter your choice (1-3): " TO Message-Text
+       PERFORM WRITE-AND-DISPLAY
+       PERFORM READ-NEXT-INPUT
+       MOVE FUNCTION TRIM(User-Input)(1:1) TO WS-Search-Mode
+
+       IF WS-Search-Mode NOT = "1" AND WS-Search-Mode NOT = "2" AND WS-Search-Mode NOT = "3"
+           MOVE "Invalid choice. Returning to main menu." TO Message-Text
+           PERFORM WRITE-AND-DISPLAY
+           PERFORM SHOW-MAIN-MENU
+           EXIT SECTION
+       END-IF
+
+       EVALUATE WS-Search-Mode
+           WHEN "1"
+               MOVE "Enter the full name of the person you are looking for:" TO Message-Text
+           WHEN "2"
+               MOVE "Enter the university to search for:" TO Message-Text
+           WHEN "3"
+               MOVE "Enter the major to search for:" TO Message-Text
+       END-EVALUATE
        PERFORM WRITE-AND-DISPLAY
 
        PERFORM READ-NEXT-INPUT
        MOVE FUNCTION TRIM(User-Input) TO Search-Name
 
-       *> Search through profiles file
+       *> Search through profiles file, collecting every match
        OPEN INPUT ProfilesFile
-       MOVE 'N' TO Found-Flag
-       MOVE SPACES TO Found-Username
+       MOVE 0 TO WS-Search-Match-Count
 
        PERFORM UNTIL 1 = 0
            READ ProfilesFile
                AT END
                    EXIT PERFORM
                NOT AT END
-                   *> Build full name from profile
                    MOVE SPACES TO Full-Name
                    MOVE 1 TO Ptr
                    STRING FUNCTION TRIM(Prof-FirstName) DELIMITED BY SIZE
@@ -909,11 +1684,97 @@ SEARCH-USER SECTION.
                           INTO Full-Name
                           WITH POINTER Ptr
 
-                   *> Case-insensitive compare
-                   IF FUNCTION UPPER-CASE(FUNCTION TRIM(Full-Name)) =
-                      FUNCTION UPPER-CASE(FUNCTION TRIM(Search-Name))
+                   MOVE 'N' TO Found-Flag
+                   EVALUATE WS-Search-Mode
+                       WHEN "1"
+                           IF FUNCTION UPPER-CASE(FUNCTION TRIM(Full-Name)) =
+                              FUNCTION UPPER-CASE(FUNCTION TRIM(Search-Name))
+                               MOVE 'Y' TO Found-Flag
+                           END-IF
+                       WHEN "2"
+                           IF FUNCTION UPPER-CASE(FUNCTION TRIM(Prof-University)) =
+                              FUNCTION UPPER-CASE(FUNCTION TRIM(Search-Name))
+                               MOVE 'Y' TO Found-Flag
+                           END-IF
+                       WHEN "3"
+                           IF FUNCTION UPPER-CASE(FUNCTION TRIM(Prof-Major)) =
+                              FUNCTION UPPER-CASE(FUNCTION TRIM(Search-Name))
+                               MOVE 'Y' TO Found-Flag
+                           END-IF
+                   END-EVALUATE
+
+                   IF Found-Flag = 'Y' AND WS-Search-Match-Count < 20
+                       ADD 1 TO WS-Search-Match-Count
+                       MOVE Prof-Username   TO WS-SR-Username(WS-Search-Match-Count)
+                       MOVE Full-Name       TO WS-SR-FullName(WS-Search-Match-Count)
+                       MOVE Prof-University TO WS-SR-University(WS-Search-Match-Count)
+                       MOVE Prof-Major      TO WS-SR-Major(WS-Search-Match-Count)
+                   END-IF
+           END-READ
+       END-PERFORM
+       CLOSE ProfilesFile
+
+       IF WS-Search-Match-Count = 0
+           MOVE "No matching users could be found." TO Message-Text
+           PERFORM WRITE-AND-DISPLAY
+           PERFORM SHOW-MAIN-MENU
+           EXIT SECTION
+       END-IF
+
+       MOVE "--- Matching Users ---" TO Message-Text
+       PERFORM WRITE-AND-DISPLAY
+       PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-Search-Match-Count
+           MOVE SPACES TO Message-Text
+           MOVE 1 TO Ptr
+           STRING I DELIMITED BY SIZE
+                  ". " DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-SR-FullName(I)) DELIMITED BY SIZE
+                  " - " DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-SR-University(I)) DELIMITED BY SIZE
+                  " - " DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-SR-Major(I)) DELIMITED BY SIZE
+                  INTO Message-Text
+                  WITH POINTER Ptr
+           PERFORM WRITE-AND-DISPLAY
+       END-PERFORM
+
+       MOVE "Enter the number of the user to view (0 to return to main menu): " TO Message-Text
+       PERFORM WRITE-AND-DISPLAY
+       PERFORM READ-NEXT-INPUT
+       MOVE FUNCTION TRIM(User-Input) TO Temp-Input
+
+       IF FUNCTION TRIM(Temp-Input) IS NOT NUMERIC
+           MOVE "Invalid choice. Returning to main menu." TO Message-Text
+           PERFORM WRITE-AND-DISPLAY
+           PERFORM SHOW-MAIN-MENU
+           EXIT SECTION
+       END-IF
+       MOVE Temp-Input TO WS-Search-Pick
+
+       IF WS-Search-Pick = 0
+           PERFORM SHOW-MAIN-MENU
+           EXIT SECTION
+       END-IF
+
+       IF WS-Search-Pick < 1 OR WS-Search-Pick > WS-Search-Match-Count
+           MOVE "Invalid choice. Returning to main menu." TO Message-Text
+           PERFORM WRITE-AND-DISPLAY
+           PERFORM SHOW-MAIN-MENU
+           EXIT SECTION
+       END-IF
+
+       MOVE WS-SR-Username(WS-Search-Pick) TO Found-Username
+
+       *> Re-read the chosen user's profile so DISPLAY-PROFILE-INFO has
+       *> its full Prof-* record, not just the summary fields above.
+       MOVE 'N' TO Found-Flag
+       OPEN INPUT ProfilesFile
+       PERFORM UNTIL 1 = 0
+           READ ProfilesFile
+               AT END EXIT PERFORM
+               NOT AT END
+                   IF Prof-Username = Found-Username
                        MOVE 'Y' TO Found-Flag
-                       MOVE Prof-Username TO Found-Username
                        EXIT PERFORM
                    END-IF
            END-READ
@@ -950,7 +1811,7 @@ SEARCH-USER SECTION.
            END-EVALUATE
 
        ELSE
-           MOVE "No one by that name could be found." TO Message-Text
+           MOVE "That user's profile could no longer be found." TO Message-Text
            PERFORM WRITE-AND-DISPLAY
            PERFORM SHOW-MAIN-MENU
            EXIT SECTION
@@ -980,25 +1841,40 @@ LEARN-SKILL-MENU SECTION.
 
        EVALUATE User-Input
            WHEN "1"
-               MOVE "AWS is under construction." TO Message-Text
+               MOVE "AWS" TO WS-Skill-Name
+               MOVE "Lesson: AWS (Amazon Web Services) is a cloud platform providing on-demand compute, storage, and database services." TO Message-Text
                PERFORM WRITE-AND-DISPLAY
-               PERFORM LEARN-SKILL-MENU
+               MOVE "Quiz: Which AWS service provides scalable object storage? (A) S3  (B) EC2" TO WS-Quiz-Question
+               MOVE "A" TO WS-Quiz-Correct-Answer
+               PERFORM RUN-SKILL-QUIZ
            WHEN "2"
-               MOVE "Docker is under construction." TO Message-Text
+               MOVE "Docker" TO WS-Skill-Name
+               MOVE "Lesson: Docker packages an application and its dependencies into a portable container image." TO Message-Text
                PERFORM WRITE-AND-DISPLAY
-                PERFORM LEARN-SKILL-MENU
+               MOVE "Quiz: Which command builds an image from a Dockerfile? (A) docker run  (B) docker build" TO WS-Quiz-Question
+               MOVE "B" TO WS-Quiz-Correct-Answer
+               PERFORM RUN-SKILL-QUIZ
            WHEN "3"
-               MOVE "COBOL is under construction." TO Message-Text
+               MOVE "COBOL" TO WS-Skill-Name
+               MOVE "Lesson: A COBOL program is organized into IDENTIFICATION, ENVIRONMENT, DATA, and PROCEDURE DIVISIONs." TO Message-Text
                PERFORM WRITE-AND-DISPLAY
-               PERFORM LEARN-SKILL-MENU
+               MOVE "Quiz: Which division holds the executable logic? (A) PROCEDURE DIVISION  (B) DATA DIVISION" TO WS-Quiz-Question
+               MOVE "A" TO WS-Quiz-Correct-Answer
+               PERFORM RUN-SKILL-QUIZ
            WHEN "4"
-               MOVE "Azure is under construction." TO Message-Text
+               MOVE "Azure" TO WS-Skill-Name
+               MOVE "Lesson: Microsoft Azure is a cloud platform offering virtual machines, storage, and managed databases." TO Message-Text
                PERFORM WRITE-AND-DISPLAY
-               PERFORM LEARN-SKILL-MENU
+               MOVE "Quiz: Which Azure service hosts virtual machines? (A) Virtual Machines  (B) Blob Storage" TO WS-Quiz-Question
+               MOVE "A" TO WS-Quiz-Correct-Answer
+               PERFORM RUN-SKILL-QUIZ
            WHEN "5"
-               MOVE "GCP is under construction." TO Message-Text
+               MOVE "GCP" TO WS-Skill-Name
+               MOVE "Lesson: Google Cloud Platform offers services such as Compute Engine, Cloud Storage, and Cloud Run." TO Message-Text
                PERFORM WRITE-AND-DISPLAY
-               PERFORM LEARN-SKILL-MENU
+               MOVE "Quiz: Which GCP service runs containerized apps serverlessly? (A) Cloud Run  (B) Compute Engine" TO WS-Quiz-Question
+               MOVE "A" TO WS-Quiz-Correct-Answer
+               PERFORM RUN-SKILL-QUIZ
            WHEN "6"
                PERFORM SHOW-MAIN-MENU
                EXIT SECTION
@@ -1009,6 +1885,66 @@ LEARN-SKILL-MENU SECTION.
        END-EVALUATE.
        EXIT SECTION.
 
+*> Shows the quiz question set by the caller in WS-Quiz-Question, grades
+*> the answer against WS-Quiz-Correct-Answer, and records completion.
+RUN-SKILL-QUIZ SECTION.
+       MOVE WS-Quiz-Question TO Message-Text
+       PERFORM WRITE-AND-DISPLAY
+       MOVE "Enter your answer (A or B): " TO Message-Text
+       PERFORM WRITE-AND-DISPLAY
+       PERFORM READ-NEXT-INPUT
+       MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(User-Input))(1:1) TO WS-Quiz-Given-Answer
+
+       IF WS-Quiz-Given-Answer = WS-Quiz-Correct-Answer
+           MOVE "Correct! This skill is now marked as completed on your profile." TO Message-Text
+           PERFORM WRITE-AND-DISPLAY
+           PERFORM SAVE-SKILL-COMPLETION
+       ELSE
+           MOVE "Not quite. Review the lesson and try again from the menu." TO Message-Text
+           PERFORM WRITE-AND-DISPLAY
+       END-IF
+
+       PERFORM LEARN-SKILL-MENU
+       EXIT SECTION.
+
+*> Records WS-Skill-Name as completed for Current-Username, unless it
+*> is already on file.
+SAVE-SKILL-COMPLETION SECTION.
+       MOVE 'N' TO WS-Skill-Already
+       OPEN INPUT SkillsProgressFile
+       PERFORM UNTIL 1 = 0
+           READ SkillsProgressFile INTO Skills-Record-Line
+               AT END EXIT PERFORM
+               NOT AT END
+                   MOVE SPACES TO WS-Skill-Username-Line WS-Skill-Name-Line WS-Skill-Date-Line
+                   UNSTRING Skills-Record-Line DELIMITED BY "|"
+                       INTO WS-Skill-Username-Line WS-Skill-Name-Line WS-Skill-Date-Line
+                   IF FUNCTION TRIM(WS-Skill-Username-Line) = FUNCTION TRIM(Current-Username) AND
+                      FUNCTION TRIM(WS-Skill-Name-Line) = FUNCTION TRIM(WS-Skill-Name)
+                       MOVE 'Y' TO WS-Skill-Already
+                       EXIT PERFORM
+                   END-IF
+           END-READ
+       END-PERFORM
+       CLOSE SkillsProgressFile
+
+       IF WS-Skill-Already = 'Y'
+           EXIT SECTION
+       END-IF
+
+       PERFORM BUILD-AUDIT-TIMESTAMP
+       OPEN EXTEND SkillsProgressFile
+       MOVE SPACES TO Skills-Record-Line
+       STRING FUNCTION TRIM(Current-Username) DELIMITED BY SIZE
+              "|" DELIMITED BY SIZE
+              FUNCTION TRIM(WS-Skill-Name) DELIMITED BY SIZE
+              "|" DELIMITED BY SIZE
+              FUNCTION TRIM(WS-Audit-Timestamp) DELIMITED BY SIZE
+              INTO Skills-Record-Line
+       WRITE Skills-Record-Line
+       CLOSE SkillsProgressFile
+       EXIT SECTION.
+
 
 *> SEND CONNECTION REQUEST SECTIONS
 SEND-CONNECTION-REQUEST SECTION.
@@ -1118,11 +2054,23 @@ SEND-CONNECTION-REQUEST SECTION.
 
 
 
+*> Sets WS-Is-Skipped to 'Y' if Conn-Sender-WS is on the current
+*> "skip for now" list built up during this pass through the menu.
+CHECK-IF-SKIPPED SECTION.
+       MOVE 'N' TO WS-Is-Skipped
+       PERFORM VARYING WS-Skip-Index FROM 1 BY 1 UNTIL WS-Skip-Index > WS-Skip-Count
+           IF FUNCTION TRIM(WS-Skip-Senders(WS-Skip-Index)) = FUNCTION TRIM(Conn-Sender-WS)
+               MOVE 'Y' TO WS-Is-Skipped
+           END-IF
+       END-PERFORM
+       EXIT SECTION.
+
 *> VIEW PENDING REQUEST SECTIONS
 VIEW-PENDING-REQUESTS SECTION.
        MOVE "--- Pending Connection Requests ---" TO Message-Text
        PERFORM WRITE-AND-DISPLAY
        MOVE 'N' TO Found-Flag
+       MOVE 0 TO WS-Skip-Count
 
        *> Step 1: Display all pending requests first
        OPEN INPUT ConnectionsFile
@@ -1167,11 +2115,14 @@ VIEW-PENDING-REQUESTS SECTION.
                            INTO Conn-Sender-WS
                                 Conn-Recipient-WS
                        IF FUNCTION TRIM(Conn-Recipient-WS) = FUNCTION TRIM(Current-Username)
-                           MOVE 'Y' TO Found-Flag
-                           *> Save original sender/recipient for later removal
-                           MOVE FUNCTION TRIM(Conn-Sender-WS) TO Request-Sender
-                           MOVE FUNCTION TRIM(Conn-Recipient-WS) TO Request-Recipient
-                           EXIT PERFORM
+                           PERFORM CHECK-IF-SKIPPED
+                           IF WS-Is-Skipped = 'N'
+                               MOVE 'Y' TO Found-Flag
+                               *> Save original sender/recipient for later removal
+                               MOVE FUNCTION TRIM(Conn-Sender-WS) TO Request-Sender
+                               MOVE FUNCTION TRIM(Conn-Recipient-WS) TO Request-Recipient
+                               EXIT PERFORM
+                           END-IF
                        END-IF
                END-READ
            END-PERFORM
@@ -1189,7 +2140,9 @@ VIEW-PENDING-REQUESTS SECTION.
            PERFORM WRITE-AND-DISPLAY
            MOVE "2. Reject" TO Message-Text
            PERFORM WRITE-AND-DISPLAY
-           MOVE "Enter your choice (1 or 2): " TO Message-Text
+           MOVE "3. Skip for now" TO Message-Text
+           PERFORM WRITE-AND-DISPLAY
+           MOVE "Enter your choice (1-3): " TO Message-Text
            PERFORM WRITE-AND-DISPLAY
            PERFORM READ-NEXT-INPUT
            MOVE FUNCTION TRIM(User-Input)(1:1) TO Request-Choice
@@ -1211,8 +2164,20 @@ VIEW-PENDING-REQUESTS SECTION.
                    MOVE "Connection rejected." TO Message-Text
                    PERFORM WRITE-AND-DISPLAY
                ELSE
-                   MOVE "Invalid choice. Request kept pending." TO Message-Text
-                   PERFORM WRITE-AND-DISPLAY
+                   IF Request-Choice = "3"
+                       IF WS-Skip-Count < 50
+                           ADD 1 TO WS-Skip-Count
+                           MOVE Request-Sender TO WS-Skip-Senders(WS-Skip-Count)
+                           MOVE "Request left pending. Moving to the next one." TO Message-Text
+                           PERFORM WRITE-AND-DISPLAY
+                       ELSE
+                           MOVE "You've reached the skip limit for this session - please Accept or Reject this request." TO Message-Text
+                           PERFORM WRITE-AND-DISPLAY
+                       END-IF
+                   ELSE
+                       MOVE "Invalid choice. Request kept pending." TO Message-Text
+                       PERFORM WRITE-AND-DISPLAY
+                   END-IF
                END-IF
            END-IF
 
@@ -1395,11 +2360,13 @@ DISPLAY-REQUEST-FROM SECTION.
 JOB-INTERNSHIP-SEARCH SECTION.
        MOVE "1. Post a Job/Internship" TO Message-Text
        PERFORM WRITE-AND-DISPLAY
-       MOVE "2. Browse Jobs/Internships (under construction)" TO Message-Text
+       MOVE "2. Browse Jobs/Internships" TO Message-Text
        PERFORM WRITE-AND-DISPLAY
-       MOVE "3. Return to main menu" TO Message-Text
+       MOVE "3. View Applicants to My Job Postings" TO Message-Text
        PERFORM WRITE-AND-DISPLAY
-       MOVE "Enter your choice (1-3): " TO Message-Text
+       MOVE "4. Return to main menu" TO Message-Text
+       PERFORM WRITE-AND-DISPLAY
+       MOVE "Enter your choice (1-4): " TO Message-Text
        PERFORM WRITE-AND-DISPLAY
 
        PERFORM READ-NEXT-INPUT
@@ -1409,9 +2376,10 @@ JOB-INTERNSHIP-SEARCH SECTION.
            WHEN "1"
                PERFORM POST-JOB
            WHEN "2"
-               MOVE "Browse Jobs/Internships is under construction." TO Message-Text
-               PERFORM WRITE-AND-DISPLAY
+               PERFORM BROWSE-JOBS
            WHEN "3"
+               PERFORM VIEW-MY-JOB-APPLICANTS
+           WHEN "4"
                 PERFORM SHOW-MAIN-MENU
            WHEN OTHER
                MOVE "Invalid choice. Returning to main menu." TO Message-Text
@@ -1420,6 +2388,22 @@ JOB-INTERNSHIP-SEARCH SECTION.
        END-EVALUATE.
        EXIT SECTION.
 
+*> Assigns the next sequential Job-ID by counting existing postings -
+*> the same "open, count via read loop, close" idiom GET-MAX-ACCOUNTS-LIMIT
+*> and CREATE-ACCOUNT already use for AccountsFile.
+COMPUTE-NEXT-JOB-ID SECTION.
+       MOVE 0 TO WS-Job-ID
+       OPEN INPUT JobsFile
+       PERFORM UNTIL 1 = 0
+           READ JobsFile
+               AT END EXIT PERFORM
+               NOT AT END ADD 1 TO WS-Job-ID
+           END-READ
+       END-PERFORM
+       CLOSE JobsFile
+       ADD 1 TO WS-Job-ID
+       EXIT SECTION.
+
 POST-JOB SECTION.
        MOVE "--- Post a Job/Internship ---" TO Message-Text
        PERFORM WRITE-AND-DISPLAY
@@ -1488,17 +2472,24 @@ POST-JOB SECTION.
        END-IF
 
        *> Save the job posting
+       PERFORM COMPUTE-NEXT-JOB-ID
+       MOVE Current-Username TO WS-Job-Poster
+
        OPEN EXTEND JobsFile
        MOVE SPACES TO Job-Record
-       STRING WS-Job-Title DELIMITED BY SIZE
+       STRING WS-Job-ID DELIMITED BY SIZE
+              "|" DELIMITED BY SIZE
+              FUNCTION TRIM(WS-Job-Poster) DELIMITED BY SIZE
               "|" DELIMITED BY SIZE
-              WS-Job-Description DELIMITED BY SIZE
+              FUNCTION TRIM(WS-Job-Title) DELIMITED BY SIZE
               "|" DELIMITED BY SIZE
-              WS-Job-Employer DELIMITED BY SIZE
+              FUNCTION TRIM(WS-Job-Description) DELIMITED BY SIZE
               "|" DELIMITED BY SIZE
-              WS-Job-Location DELIMITED BY SIZE
+              FUNCTION TRIM(WS-Job-Employer) DELIMITED BY SIZE
               "|" DELIMITED BY SIZE
-              WS-Job-Salary DELIMITED BY SIZE
+              FUNCTION TRIM(WS-Job-Location) DELIMITED BY SIZE
+              "|" DELIMITED BY SIZE
+              FUNCTION TRIM(WS-Job-Salary) DELIMITED BY SIZE
               INTO Job-Record
        WRITE Job-Record
        CLOSE JobsFile
@@ -1509,6 +2500,260 @@ POST-JOB SECTION.
 
        EXIT SECTION.
 
+*> Page through JobsFile, optionally filtered by Employer and/or
+*> Location, letting the user apply to a posting or move on.
+BROWSE-JOBS SECTION.
+       MOVE "--- Browse Jobs/Internships ---" TO Message-Text
+       PERFORM WRITE-AND-DISPLAY
+
+       MOVE "Filter by Employer (leave blank for all): " TO Message-Text
+       PERFORM WRITE-AND-DISPLAY
+       PERFORM READ-NEXT-INPUT
+       MOVE FUNCTION TRIM(User-Input) TO WS-Filter-Employer
+
+       MOVE "Filter by Location (leave blank for all): " TO Message-Text
+       PERFORM WRITE-AND-DISPLAY
+       PERFORM READ-NEXT-INPUT
+       MOVE FUNCTION TRIM(User-Input) TO WS-Filter-Location
+
+       MOVE 'N' TO WS-Any-Jobs-Found
+       MOVE 'N' TO WS-Browse-Done
+       OPEN INPUT JobsFile
+       PERFORM UNTIL WS-Browse-Done = 'Y'
+           READ JobsFile INTO Job-Record
+               AT END
+                   MOVE 'Y' TO WS-Browse-Done
+               NOT AT END
+                   PERFORM PARSE-JOB-RECORD
+
+                   MOVE 'Y' TO WS-Job-Matches
+                   IF WS-Filter-Employer NOT = SPACES AND
+                      FUNCTION UPPER-CASE(FUNCTION TRIM(WS-Job-Employer)) NOT =
+                      FUNCTION UPPER-CASE(FUNCTION TRIM(WS-Filter-Employer))
+                       MOVE 'N' TO WS-Job-Matches
+                   END-IF
+                   IF WS-Filter-Location NOT = SPACES AND
+                      FUNCTION UPPER-CASE(FUNCTION TRIM(WS-Job-Location)) NOT =
+                      FUNCTION UPPER-CASE(FUNCTION TRIM(WS-Filter-Location))
+                       MOVE 'N' TO WS-Job-Matches
+                   END-IF
+
+                   IF WS-Job-Matches = 'Y'
+                       MOVE 'Y' TO WS-Any-Jobs-Found
+                       PERFORM DISPLAY-JOB-POSTING
+
+                       MOVE "1. Apply to this posting" TO Message-Text
+                       PERFORM WRITE-AND-DISPLAY
+                       MOVE "2. Next posting" TO Message-Text
+                       PERFORM WRITE-AND-DISPLAY
+                       MOVE "3. Stop browsing" TO Message-Text
+                       PERFORM WRITE-AND-DISPLAY
+                       MOVE "Enter your choice (1-3): " TO Message-Text
+                       PERFORM WRITE-AND-DISPLAY
+                       PERFORM READ-NEXT-INPUT
+                       MOVE FUNCTION TRIM(User-Input)(1:1) TO WS-Browse-Choice
+
+                       IF WS-Browse-Choice = "1"
+                           PERFORM APPLY-TO-JOB
+                       END-IF
+                       IF WS-Browse-Choice = "3"
+                           MOVE 'Y' TO WS-Browse-Done
+                       END-IF
+                   END-IF
+           END-READ
+       END-PERFORM
+       CLOSE JobsFile
+
+       IF WS-Any-Jobs-Found = 'N'
+           MOVE "No job postings matched your search." TO Message-Text
+           PERFORM WRITE-AND-DISPLAY
+       END-IF
+
+       PERFORM JOB-INTERNSHIP-SEARCH
+       EXIT SECTION.
+
+*> Unpacks Job-Record into WS-Job-*, tolerating postings written before
+*> Job-ID/Poster were added to the record (plain Title|Description|
+*> Employer|Location|Salary, 4 delimiters) alongside the current 7-field
+*> format (Job-ID|Poster|Title|Description|Employer|Location|Salary, 6
+*> delimiters). The field count - via a pipe tally, not a numeric sniff
+*> of the first field - is what tells the two formats apart, since a
+*> legacy Title can itself be all-digits (e.g. "2024").
+PARSE-JOB-RECORD SECTION.
+       MOVE SPACES TO WS-Job-ID-Text WS-Job-Poster WS-Job-Title
+                      WS-Job-Description WS-Job-Employer
+                      WS-Job-Location WS-Job-Salary
+       MOVE 0 TO WS-Job-Pipe-Count
+       INSPECT Job-Record TALLYING WS-Job-Pipe-Count FOR ALL "|"
+
+       IF WS-Job-Pipe-Count < 6
+           UNSTRING Job-Record DELIMITED BY "|"
+               INTO WS-Job-Title WS-Job-Description WS-Job-Employer
+                    WS-Job-Location WS-Job-Salary
+           MOVE ZEROES TO WS-Job-ID-Text
+           MOVE "UNKNOWN" TO WS-Job-Poster
+       ELSE
+           UNSTRING Job-Record DELIMITED BY "|"
+               INTO WS-Job-ID-Text WS-Job-Poster WS-Job-Title
+                    WS-Job-Description WS-Job-Employer
+                    WS-Job-Location WS-Job-Salary
+       END-IF
+       EXIT SECTION.
+
+*> Shows the currently-parsed WS-Job-* fields for one posting.
+DISPLAY-JOB-POSTING SECTION.
+       MOVE SPACES TO Message-Text
+       STRING "Job #" DELIMITED BY SIZE
+              FUNCTION TRIM(WS-Job-ID-Text) DELIMITED BY SIZE
+              ": " DELIMITED BY SIZE
+              FUNCTION TRIM(WS-Job-Title) DELIMITED BY SIZE
+              INTO Message-Text
+       PERFORM WRITE-AND-DISPLAY
+
+       MOVE SPACES TO Message-Text
+       STRING "  Employer: " DELIMITED BY SIZE
+              FUNCTION TRIM(WS-Job-Employer) DELIMITED BY SIZE
+              "   Location: " DELIMITED BY SIZE
+              FUNCTION TRIM(WS-Job-Location) DELIMITED BY SIZE
+              INTO Message-Text
+       PERFORM WRITE-AND-DISPLAY
+
+       MOVE SPACES TO Message-Text
+       STRING "  Description: " DELIMITED BY SIZE
+              FUNCTION TRIM(WS-Job-Description) DELIMITED BY SIZE
+              INTO Message-Text
+       PERFORM WRITE-AND-DISPLAY
+
+       IF WS-Job-Salary NOT = SPACES
+           MOVE SPACES TO Message-Text
+           STRING "  Salary: " DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-Job-Salary) DELIMITED BY SIZE
+                  INTO Message-Text
+           PERFORM WRITE-AND-DISPLAY
+       END-IF
+       EXIT SECTION.
+
+*> Records an application by Current-Username to the posting currently
+*> parsed into WS-Job-ID-Text, refusing duplicate applications.
+APPLY-TO-JOB SECTION.
+       MOVE 'N' TO WS-App-Already
+       OPEN INPUT ApplicationsFile
+       PERFORM UNTIL 1 = 0
+           READ ApplicationsFile INTO Application-Record
+               AT END EXIT PERFORM
+               NOT AT END
+                   MOVE SPACES TO WS-App-JobID-Line WS-App-Applicant-Line
+                                  WS-App-Timestamp-Line WS-App-Status-Line
+                   UNSTRING Application-Record DELIMITED BY "|"
+                       INTO WS-App-JobID-Line WS-App-Applicant-Line
+                            WS-App-Timestamp-Line WS-App-Status-Line
+                   IF FUNCTION TRIM(WS-App-JobID-Line) = FUNCTION TRIM(WS-Job-ID-Text) AND
+                      FUNCTION TRIM(WS-App-Applicant-Line) = FUNCTION TRIM(Current-Username)
+                       MOVE 'Y' TO WS-App-Already
+                       EXIT PERFORM
+                   END-IF
+           END-READ
+       END-PERFORM
+       CLOSE ApplicationsFile
+
+       IF WS-App-Already = 'Y'
+           MOVE "You have already applied to this posting." TO Message-Text
+           PERFORM WRITE-AND-DISPLAY
+           EXIT SECTION
+       END-IF
+
+       PERFORM BUILD-AUDIT-TIMESTAMP
+
+       OPEN EXTEND ApplicationsFile
+       MOVE SPACES TO Application-Record
+       STRING FUNCTION TRIM(WS-Job-ID-Text) DELIMITED BY SIZE
+              "|" DELIMITED BY SIZE
+              FUNCTION TRIM(Current-Username) DELIMITED BY SIZE
+              "|" DELIMITED BY SIZE
+              FUNCTION TRIM(WS-Audit-Timestamp) DELIMITED BY SIZE
+              "|" DELIMITED BY SIZE
+              "SUBMITTED" DELIMITED BY SIZE
+              INTO Application-Record
+       WRITE Application-Record
+       CLOSE ApplicationsFile
+
+       MOVE "Application submitted successfully!" TO Message-Text
+       PERFORM WRITE-AND-DISPLAY
+       EXIT SECTION.
+
+*> Lets the current user see who has applied to the jobs they posted.
+VIEW-MY-JOB-APPLICANTS SECTION.
+       MOVE "--- Applicants to My Job Postings ---" TO Message-Text
+       PERFORM WRITE-AND-DISPLAY
+
+       MOVE 'N' TO WS-Any-Jobs-Found
+       OPEN INPUT JobsFile
+       PERFORM UNTIL 1 = 0
+           READ JobsFile INTO Job-Record
+               AT END EXIT PERFORM
+               NOT AT END
+                   PERFORM PARSE-JOB-RECORD
+
+                   IF FUNCTION TRIM(WS-Job-Poster) = FUNCTION TRIM(Current-Username)
+                       MOVE 'Y' TO WS-Any-Jobs-Found
+                       MOVE SPACES TO Message-Text
+                       STRING "Job #" DELIMITED BY SIZE
+                              FUNCTION TRIM(WS-Job-ID-Text) DELIMITED BY SIZE
+                              ": " DELIMITED BY SIZE
+                              FUNCTION TRIM(WS-Job-Title) DELIMITED BY SIZE
+                              INTO Message-Text
+                       PERFORM WRITE-AND-DISPLAY
+                       PERFORM LIST-APPLICANTS-FOR-JOB
+                   END-IF
+           END-READ
+       END-PERFORM
+       CLOSE JobsFile
+
+       IF WS-Any-Jobs-Found = 'N'
+           MOVE "You have not posted any jobs." TO Message-Text
+           PERFORM WRITE-AND-DISPLAY
+       END-IF
+
+       PERFORM JOB-INTERNSHIP-SEARCH
+       EXIT SECTION.
+
+*> Lists every applicant on file for the job currently parsed into
+*> WS-Job-ID-Text.
+LIST-APPLICANTS-FOR-JOB SECTION.
+       MOVE 'N' TO WS-App-Already
+       OPEN INPUT ApplicationsFile
+       PERFORM UNTIL 1 = 0
+           READ ApplicationsFile INTO Application-Record
+               AT END EXIT PERFORM
+               NOT AT END
+                   MOVE SPACES TO WS-App-JobID-Line WS-App-Applicant-Line
+                                  WS-App-Timestamp-Line WS-App-Status-Line
+                   UNSTRING Application-Record DELIMITED BY "|"
+                       INTO WS-App-JobID-Line WS-App-Applicant-Line
+                            WS-App-Timestamp-Line WS-App-Status-Line
+                   IF FUNCTION TRIM(WS-App-JobID-Line) = FUNCTION TRIM(WS-Job-ID-Text)
+                       MOVE 'Y' TO WS-App-Already
+                       MOVE SPACES TO Message-Text
+                       STRING "    - " DELIMITED BY SIZE
+                              FUNCTION TRIM(WS-App-Applicant-Line) DELIMITED BY SIZE
+                              " applied " DELIMITED BY SIZE
+                              FUNCTION TRIM(WS-App-Timestamp-Line) DELIMITED BY SIZE
+                              " (" DELIMITED BY SIZE
+                              FUNCTION TRIM(WS-App-Status-Line) DELIMITED BY SIZE
+                              ")" DELIMITED BY SIZE
+                              INTO Message-Text
+                       PERFORM WRITE-AND-DISPLAY
+                   END-IF
+           END-READ
+       END-PERFORM
+       CLOSE ApplicationsFile
+
+       IF WS-App-Already = 'N'
+           MOVE "    (no applicants yet)" TO Message-Text
+           PERFORM WRITE-AND-DISPLAY
+       END-IF
+       EXIT SECTION.
+
 
 *> HELPER SECTIONS
 READ-NEXT-INPUT SECTION.
